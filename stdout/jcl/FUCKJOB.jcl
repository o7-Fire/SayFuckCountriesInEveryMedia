@@ -0,0 +1,79 @@
+//FUCKJOB  JOB (ACCTNO),'COUNTRY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* FUCKJOB - daily countries.txt validate / sort / process /    *
+//*           distribute job stream (request 007).               *
+//*                                                               *
+//* STEP003 APPLY  - COUNTRY-APPLY applies operator adds/changes/ *
+//*                  deletes queued by COUNTRY-MAINT (request     *
+//*                  006) to countries.txt.applied and drains the *
+//*                  pending-update queue once applied.           *
+//* STEP005 APLYREPRO - copies countries.txt.applied back over    *
+//*                  countries.txt.                               *
+//* STEP010 EDIT  - COUNTRY-EDIT validation pass (request 003).  *
+//*                 Sets RC=8 if any exceptions are found, which  *
+//*                 flows through COND on every later step so a   *
+//*                 bad feed never reaches FUCK or the extract.   *
+//* STEP020 SORT  - sorts countries.txt into country-code order,   *
+//*                 via a SORTOUT side file.                       *
+//* STEP025 REPRO - copies the sorted side file back over          *
+//*                 countries.txt, the literal HFS path every      *
+//*                 COBOL program opens, so FUCK genuinely runs    *
+//*                 against sorted data.                           *
+//* STEP030 FUCK  - runs the FUCK (MAIN) program against the       *
+//*                 sorted file.                                  *
+//* STEP040 XTR   - regional billing extract (COUNTRY-XTR), only  *
+//*                 runs when STEP030 completed with RC=0.        *
+//*-------------------------------------------------------------*
+//APPLY    EXEC PGM=COUNTRY-APPLY
+//STEPLIB  DD DSN=PROD.COUNTRY.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//APLYREPR EXEC PGM=IEBGENER,COND=(0,NE,APPLY)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD PATH='countries.txt.applied',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2   DD PATH='countries.txt',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//*
+//EDIT     EXEC PGM=COUNTRY-EDIT,COND=((0,NE,APPLY),(0,NE,APLYREPR))
+//STEPLIB  DD DSN=PROD.COUNTRY.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//SORT     EXEC PGM=SORT,COND=((0,NE,APPLY),(0,NE,APLYREPR),(0,NE,EDIT))
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD PATH='countries.txt',
+//             PATHOPTS=(ORDONLY)
+//SORTOUT  DD PATH='countries.txt.sorted',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP),
+//             PATHDISP=(KEEP,DELETE)
+//SYSIN    DD *
+  SORT FIELDS=(1,3,CH,A)
+/*
+//*
+//REPRO    EXEC PGM=IEBGENER,
+//             COND=((0,NE,APPLY),(0,NE,APLYREPR),(0,NE,EDIT),
+//             (0,NE,SORT))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD PATH='countries.txt.sorted',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2   DD PATH='countries.txt',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//*
+//FUCK     EXEC PGM=FUCK,
+//             COND=((0,NE,APPLY),(0,NE,APLYREPR),(0,NE,EDIT),
+//             (0,NE,SORT),(0,NE,REPRO))
+//STEPLIB  DD DSN=PROD.COUNTRY.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//XTR      EXEC PGM=COUNTRY-XTR,
+//             COND=((0,NE,APPLY),(0,NE,APLYREPR),(0,NE,EDIT),
+//             (0,NE,SORT),(0,NE,REPRO),(0,NE,FUCK))
+//STEPLIB  DD DSN=PROD.COUNTRY.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
