@@ -0,0 +1,197 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COUNTRY-HIST.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Ass ASSIGN TO "countries.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ASS-STATUS.
+
+    SELECT YESTERDAY-ASS ASSIGN TO "countries.txt.yesterday"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-YESTERDAY-STATUS.
+
+COPY HISTSEL.
+
+COPY AUDITSEL.
+
+DATA DIVISION.
+FILE SECTION.
+COPY ASSFD.
+
+FD  YESTERDAY-ASS
+    RECORD CONTAINS 64 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+COPY COUNTRY
+    REPLACING ==COUNTRY-RECORD==      BY ==YESTERDAY-RECORD==
+              ==CTRY-CODE==           BY ==YEST-CODE==
+              ==CTRY-NAME==           BY ==YEST-NAME==
+              ==CTRY-REGION-CODE==    BY ==YEST-REGION-CODE==
+              ==CTRY-POPULATION==     BY ==YEST-POPULATION==
+              ==CTRY-LAST-UPDATED==   BY ==YEST-LAST-UPDATED==.
+
+COPY HISTFD.
+
+COPY AUDITFD.
+
+WORKING-STORAGE SECTION.
+01  WS-ASS-STATUS               PIC XX.
+    88  WS-ASS-OK                   VALUE '00'.
+    88  WS-ASS-EOF                  VALUE '10'.
+
+01  WS-YESTERDAY-STATUS         PIC XX.
+    88  WS-YESTERDAY-OK             VALUE '00'.
+    88  WS-YESTERDAY-EOF             VALUE '10'.
+    88  WS-YESTERDAY-NOT-FOUND       VALUE '35'.
+
+01  WS-HIST-STATUS              PIC XX.
+    88  WS-HIST-OK                  VALUE '00'.
+
+01  WS-TODAY-RECORD-COUNT       PIC 9(9) VALUE ZERO.
+01  WS-CHANGED-COUNT            PIC 9(9) VALUE ZERO.
+01  WS-NEW-COUNT                PIC 9(9) VALUE ZERO.
+
+01  WS-MAX-YESTERDAY            PIC 9(5) VALUE 9999.
+01  WS-YESTERDAY-TABLE-COUNT    PIC 9(5) VALUE ZERO.
+01  WS-YESTERDAY-TABLE.
+    05  WS-YESTERDAY-ENTRY OCCURS 9999 TIMES
+                           INDEXED BY WS-Y-IDX.
+        10  WS-Y-CODE            PIC X(3).
+        10  WS-Y-NAME            PIC X(40).
+        10  WS-Y-REGION-CODE     PIC X(3).
+        10  WS-Y-POPULATION      PIC 9(10).
+        10  WS-Y-LAST-UPDATED    PIC X(8).
+
+01  WS-MATCH-IDX                PIC 9(5) VALUE ZERO.
+01  WS-TODAY-DATE               PIC X(8).
+01  WS-CHANGE-TYPE              PIC X(7).
+
+01  WS-AUDIT-STATUS              PIC XX.
+    88  WS-AUDIT-OK                  VALUE '00'.
+01  WS-JOB-NAME                  PIC X(8) VALUE 'CNTRYHST'.
+01  WS-CURRENT-TIME              PIC X(8).
+
+PROCEDURE DIVISION.
+MAIN.
+    ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+    PERFORM OPEN-ASS
+    IF WS-ASS-OK
+        PERFORM OPEN-SECONDARY-FILES
+        PERFORM LOAD-YESTERDAY-TABLE
+        PERFORM VERSION-TODAY-UNTIL-EOF
+        DISPLAY 'COUNTRY-HIST: RECORDS READ   : ' WS-TODAY-RECORD-COUNT
+        DISPLAY 'COUNTRY-HIST: NEW COUNTRIES  : ' WS-NEW-COUNT
+        DISPLAY 'COUNTRY-HIST: CHANGED ROWS   : ' WS-CHANGED-COUNT
+        MOVE ZERO TO RETURN-CODE
+    ELSE
+        DISPLAY 'COUNTRY-HIST: UNABLE TO OPEN Ass - FILE STATUS ' WS-ASS-STATUS
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    PERFORM WRITE-AUDIT-LOG
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-ASS.
+    OPEN INPUT Ass.
+
+OPEN-SECONDARY-FILES.
+    OPEN INPUT YESTERDAY-ASS
+    IF NOT WS-YESTERDAY-OK AND NOT WS-YESTERDAY-NOT-FOUND
+        DISPLAY 'COUNTRY-HIST: WARNING - YESTERDAY FILE STATUS ' WS-YESTERDAY-STATUS
+    END-IF
+    OPEN I-O COUNTRY-HIST
+    IF NOT WS-HIST-OK
+        CLOSE COUNTRY-HIST
+        OPEN OUTPUT COUNTRY-HIST
+    END-IF.
+
+LOAD-YESTERDAY-TABLE.
+    IF WS-YESTERDAY-OK
+        PERFORM UNTIL WS-YESTERDAY-EOF
+            READ YESTERDAY-ASS
+                AT END
+                    SET WS-YESTERDAY-EOF TO TRUE
+                NOT AT END
+                    IF WS-YESTERDAY-TABLE-COUNT < WS-MAX-YESTERDAY
+                        ADD 1 TO WS-YESTERDAY-TABLE-COUNT
+                        MOVE YEST-CODE
+                            TO WS-Y-CODE(WS-YESTERDAY-TABLE-COUNT)
+                        MOVE YEST-NAME
+                            TO WS-Y-NAME(WS-YESTERDAY-TABLE-COUNT)
+                        MOVE YEST-REGION-CODE
+                            TO WS-Y-REGION-CODE(WS-YESTERDAY-TABLE-COUNT)
+                        MOVE YEST-POPULATION
+                            TO WS-Y-POPULATION(WS-YESTERDAY-TABLE-COUNT)
+                        MOVE YEST-LAST-UPDATED
+                            TO WS-Y-LAST-UPDATED(WS-YESTERDAY-TABLE-COUNT)
+                    END-IF
+            END-READ
+        END-PERFORM
+    END-IF.
+
+VERSION-TODAY-UNTIL-EOF.
+    PERFORM UNTIL WS-ASS-EOF
+        READ Ass
+            AT END
+                SET WS-ASS-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-TODAY-RECORD-COUNT
+                PERFORM FIND-YESTERDAY-MATCH
+                IF WS-MATCH-IDX = ZERO
+                    MOVE 'NEW    ' TO WS-CHANGE-TYPE
+                    PERFORM WRITE-HIST-ROW
+                    ADD 1 TO WS-NEW-COUNT
+                ELSE
+                    IF CTRY-NAME NOT = WS-Y-NAME(WS-MATCH-IDX)
+                       OR CTRY-REGION-CODE NOT = WS-Y-REGION-CODE(WS-MATCH-IDX)
+                       OR CTRY-POPULATION NOT = WS-Y-POPULATION(WS-MATCH-IDX)
+                        MOVE 'CHANGED' TO WS-CHANGE-TYPE
+                        PERFORM WRITE-HIST-ROW
+                        ADD 1 TO WS-CHANGED-COUNT
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+
+FIND-YESTERDAY-MATCH.
+    MOVE ZERO TO WS-MATCH-IDX
+    PERFORM VARYING WS-Y-IDX FROM 1 BY 1
+            UNTIL WS-Y-IDX > WS-YESTERDAY-TABLE-COUNT
+        IF WS-Y-CODE(WS-Y-IDX) = CTRY-CODE
+            MOVE WS-Y-IDX TO WS-MATCH-IDX
+        END-IF
+    END-PERFORM.
+
+WRITE-HIST-ROW.
+    MOVE CTRY-CODE TO CHIST-CODE
+    MOVE WS-TODAY-DATE TO CHIST-EFF-DATE
+    MOVE CTRY-NAME TO CHIST-NAME
+    MOVE CTRY-REGION-CODE TO CHIST-REGION-CODE
+    MOVE CTRY-POPULATION TO CHIST-POPULATION
+    MOVE CTRY-LAST-UPDATED TO CHIST-LAST-UPDATED
+    MOVE WS-CHANGE-TYPE TO CHIST-CHANGE-TYPE
+    WRITE COUNTRY-HIST-RECORD
+        INVALID KEY
+            REWRITE COUNTRY-HIST-RECORD
+    END-WRITE.
+
+CLOSE-FILES.
+    IF WS-ASS-OK
+        CLOSE Ass
+        CLOSE YESTERDAY-ASS
+        CLOSE COUNTRY-HIST
+    END-IF.
+
+WRITE-AUDIT-LOG.
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-JOB-NAME TO AUDIT-JOB-NAME
+    MOVE WS-TODAY-DATE TO AUDIT-RUN-DATE
+    MOVE WS-CURRENT-TIME TO AUDIT-RUN-TIME
+    MOVE WS-TODAY-RECORD-COUNT TO AUDIT-RECORD-COUNT
+    OPEN EXTEND AUDIT-LOG
+    IF NOT WS-AUDIT-OK
+        CLOSE AUDIT-LOG
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    WRITE AUDIT-LOG-RECORD
+    CLOSE AUDIT-LOG.
