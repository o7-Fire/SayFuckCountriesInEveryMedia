@@ -0,0 +1,92 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COUNTRY-XTR.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Ass ASSIGN TO "countries.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ASS-STATUS.
+
+    SELECT BILLING-EXTRACT ASSIGN TO "country-billing.xtr"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+COPY AUDITSEL.
+
+DATA DIVISION.
+FILE SECTION.
+COPY ASSFD.
+
+FD  BILLING-EXTRACT
+    RECORD CONTAINS 53 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  BILL-EXTRACT-RECORD.
+    05  BX-COUNTRY-CODE             PIC X(3).
+    05  BX-COUNTRY-NAME             PIC X(40).
+    05  BX-POPULATION               PIC 9(10).
+
+COPY AUDITFD.
+
+WORKING-STORAGE SECTION.
+01  WS-ASS-STATUS               PIC XX.
+    88  WS-ASS-OK                   VALUE '00'.
+    88  WS-ASS-EOF                  VALUE '10'.
+
+01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+
+01  WS-AUDIT-STATUS              PIC XX.
+    88  WS-AUDIT-OK                  VALUE '00'.
+01  WS-JOB-NAME                  PIC X(8) VALUE 'CNTRYXTR'.
+01  WS-CURRENT-DATE              PIC X(8).
+01  WS-CURRENT-TIME              PIC X(8).
+
+PROCEDURE DIVISION.
+MAIN.
+    PERFORM OPEN-FILES
+    IF WS-ASS-OK
+        PERFORM EXTRACT-ASS-UNTIL-EOF
+        DISPLAY 'COUNTRY-XTR: RECORDS EXTRACTED: ' WS-RECORD-COUNT
+        MOVE ZERO TO RETURN-CODE
+    ELSE
+        DISPLAY 'COUNTRY-XTR: UNABLE TO OPEN Ass - FILE STATUS ' WS-ASS-STATUS
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    PERFORM WRITE-AUDIT-LOG
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT Ass
+    OPEN OUTPUT BILLING-EXTRACT.
+
+EXTRACT-ASS-UNTIL-EOF.
+    PERFORM UNTIL WS-ASS-EOF
+        READ Ass
+            AT END
+                SET WS-ASS-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-RECORD-COUNT
+                MOVE CTRY-CODE TO BX-COUNTRY-CODE
+                MOVE CTRY-NAME TO BX-COUNTRY-NAME
+                MOVE CTRY-POPULATION TO BX-POPULATION
+                WRITE BILL-EXTRACT-RECORD
+        END-READ
+    END-PERFORM.
+
+CLOSE-FILES.
+    CLOSE Ass
+    CLOSE BILLING-EXTRACT.
+
+WRITE-AUDIT-LOG.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-JOB-NAME TO AUDIT-JOB-NAME
+    MOVE WS-CURRENT-DATE TO AUDIT-RUN-DATE
+    MOVE WS-CURRENT-TIME TO AUDIT-RUN-TIME
+    MOVE WS-RECORD-COUNT TO AUDIT-RECORD-COUNT
+    OPEN EXTEND AUDIT-LOG
+    IF NOT WS-AUDIT-OK
+        CLOSE AUDIT-LOG
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    WRITE AUDIT-LOG-RECORD
+    CLOSE AUDIT-LOG.
