@@ -1,11 +1,213 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. FUCK.
 ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT Ass ASSIGN TO "countries.txt"
-       		ORGANIZATION IS LINE SEQUENTIAL,
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Ass ASSIGN TO "countries.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ASS-STATUS.
+
+    SELECT ERROR-LOG ASSIGN TO "fuck.log"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT RESTART-CTL ASSIGN TO "fuck.ctl"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESTART-STATUS.
+
+COPY AUDITSEL.
+
+DATA DIVISION.
+FILE SECTION.
+COPY ASSFD.
+
+COPY AUDITFD.
+
+FD  ERROR-LOG
+    RECORD CONTAINS 132 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  ERROR-LOG-RECORD            PIC X(132).
+
+FD  RESTART-CTL
+    RECORD CONTAINS 12 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  RESTART-CTL-RECORD.
+    05  RCTL-RECORD-COUNT           PIC 9(9).
+    05  RCTL-LAST-CODE              PIC X(3).
+
+WORKING-STORAGE SECTION.
+01  WS-ASS-STATUS               PIC XX.
+    88  WS-ASS-OK                   VALUE '00'.
+    88  WS-ASS-EOF                  VALUE '10'.
+
+01  WS-RESTART-STATUS           PIC XX.
+    88  WS-RESTART-OK               VALUE '00'.
+
+01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+01  WS-LOG-MESSAGE              PIC X(132).
+
+01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+01  WS-CHECKPOINT-COUNT         PIC 9(9) VALUE ZERO.
+01  WS-CHECKPOINT-LAST-CODE     PIC X(3).
+01  WS-SKIP-INDEX               PIC 9(9) VALUE ZERO.
+
+01  WS-CHECKPOINT-MISMATCH      PIC X VALUE 'N'.
+    88  WS-IS-CHECKPOINT-MISMATCH  VALUE 'Y'.
+
+01  WS-AUDIT-STATUS              PIC XX.
+    88  WS-AUDIT-OK                  VALUE '00'.
+01  WS-JOB-NAME                  PIC X(8) VALUE 'FUCK'.
+01  WS-CURRENT-DATE              PIC X(8).
+01  WS-CURRENT-TIME              PIC X(8).
+
 PROCEDURE DIVISION.
-MAIN. 
-  DISPLAY 'fuck' + Ass.
-  STOP RUN.
+MAIN.
+    PERFORM OPEN-ASS
+    IF WS-ASS-OK
+        PERFORM READ-RESTART-CHECKPOINT
+        PERFORM REPOSITION-ASS-TO-CHECKPOINT
+        IF WS-IS-CHECKPOINT-MISMATCH
+            PERFORM CLOSE-ASS
+            MOVE 8 TO RETURN-CODE
+        ELSE
+            PERFORM READ-ASS-UNTIL-EOF
+            PERFORM CLOSE-ASS
+            IF WS-RECORD-COUNT = 0
+                PERFORM LOG-EMPTY-FILE
+                MOVE 12 TO RETURN-CODE
+            ELSE
+                MOVE ZERO TO RETURN-CODE
+            END-IF
+        END-IF
+    ELSE
+        PERFORM LOG-OPEN-FAILURE
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    PERFORM WRITE-AUDIT-LOG
+    STOP RUN.
+
+OPEN-ASS.
+    OPEN INPUT Ass.
+
+READ-RESTART-CHECKPOINT.
+    MOVE ZERO TO WS-CHECKPOINT-COUNT
+    OPEN INPUT RESTART-CTL
+    IF WS-RESTART-OK
+        READ RESTART-CTL INTO RESTART-CTL-RECORD
+        IF WS-RESTART-OK
+            MOVE RCTL-RECORD-COUNT TO WS-CHECKPOINT-COUNT
+            MOVE RCTL-LAST-CODE TO WS-CHECKPOINT-LAST-CODE
+            DISPLAY 'FUCK: RESTARTING AFTER CHECKPOINTED RECORD '
+                WS-CHECKPOINT-COUNT ' (LAST CODE ' RCTL-LAST-CODE ')'
+        END-IF
+        CLOSE RESTART-CTL
+    END-IF.
+
+REPOSITION-ASS-TO-CHECKPOINT.
+    *> Ass is LINE SEQUENTIAL, so START (which needs an INDEXED or
+    *> RELATIVE file) cannot reposition it - skip back to the
+    *> checkpointed record count by reading and discarding instead.
+    IF WS-CHECKPOINT-COUNT > 0
+        PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                UNTIL WS-SKIP-INDEX > WS-CHECKPOINT-COUNT
+                   OR WS-ASS-EOF
+            READ Ass
+                AT END
+                    SET WS-ASS-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-RECORD-COUNT
+            END-READ
+        END-PERFORM
+        IF WS-ASS-EOF
+            SET WS-IS-CHECKPOINT-MISMATCH TO TRUE
+            PERFORM LOG-CHECKPOINT-MISMATCH
+        ELSE
+            IF CTRY-CODE NOT = WS-CHECKPOINT-LAST-CODE
+                SET WS-IS-CHECKPOINT-MISMATCH TO TRUE
+                PERFORM LOG-CHECKPOINT-CODE-MISMATCH
+            END-IF
+        END-IF
+    END-IF.
+
+READ-ASS-UNTIL-EOF.
+    PERFORM UNTIL WS-ASS-EOF
+        READ Ass
+            AT END
+                SET WS-ASS-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-RECORD-COUNT
+                DISPLAY 'fuck ' CTRY-CODE ' ' CTRY-NAME
+                IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+                    PERFORM WRITE-CHECKPOINT
+                END-IF
+        END-READ
+    END-PERFORM.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT RESTART-CTL
+    MOVE WS-RECORD-COUNT TO RCTL-RECORD-COUNT
+    MOVE CTRY-CODE TO RCTL-LAST-CODE
+    WRITE RESTART-CTL-RECORD
+    CLOSE RESTART-CTL.
+
+CLOSE-ASS.
+    CLOSE Ass
+    DISPLAY 'RECORD-COUNT: ' WS-RECORD-COUNT
+    *> Successful, full completion - clear the checkpoint so the
+    *> next run starts from record one instead of skipping ahead.
+    OPEN OUTPUT RESTART-CTL
+    CLOSE RESTART-CTL.
+
+LOG-CHECKPOINT-MISMATCH.
+    STRING 'FUCK: Ass (countries.txt) HAS FEWER RECORDS THAN THE '
+           'CHECKPOINT (' WS-CHECKPOINT-COUNT ') - RESTART ABORTED'
+        DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+    OPEN EXTEND ERROR-LOG
+    MOVE WS-LOG-MESSAGE TO ERROR-LOG-RECORD
+    WRITE ERROR-LOG-RECORD
+    CLOSE ERROR-LOG
+    DISPLAY WS-LOG-MESSAGE.
+
+LOG-CHECKPOINT-CODE-MISMATCH.
+    STRING 'FUCK: Ass (countries.txt) RECORD ' WS-CHECKPOINT-COUNT
+           ' HAS CODE ' CTRY-CODE ' BUT CHECKPOINT EXPECTED '
+           WS-CHECKPOINT-LAST-CODE ' - RESTART ABORTED'
+        DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+    OPEN EXTEND ERROR-LOG
+    MOVE WS-LOG-MESSAGE TO ERROR-LOG-RECORD
+    WRITE ERROR-LOG-RECORD
+    CLOSE ERROR-LOG
+    DISPLAY WS-LOG-MESSAGE.
+
+LOG-EMPTY-FILE.
+    STRING 'FUCK: Ass (countries.txt) CONTAINED NO RECORDS - JOB FAILED'
+        DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+    OPEN EXTEND ERROR-LOG
+    MOVE WS-LOG-MESSAGE TO ERROR-LOG-RECORD
+    WRITE ERROR-LOG-RECORD
+    CLOSE ERROR-LOG
+    DISPLAY WS-LOG-MESSAGE.
+
+LOG-OPEN-FAILURE.
+    STRING 'FUCK: UNABLE TO OPEN Ass (countries.txt) - FILE STATUS '
+           WS-ASS-STATUS
+        DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+    OPEN EXTEND ERROR-LOG
+    MOVE WS-LOG-MESSAGE TO ERROR-LOG-RECORD
+    WRITE ERROR-LOG-RECORD
+    CLOSE ERROR-LOG
+    DISPLAY WS-LOG-MESSAGE.
+
+WRITE-AUDIT-LOG.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-JOB-NAME TO AUDIT-JOB-NAME
+    MOVE WS-CURRENT-DATE TO AUDIT-RUN-DATE
+    MOVE WS-CURRENT-TIME TO AUDIT-RUN-TIME
+    MOVE WS-RECORD-COUNT TO AUDIT-RECORD-COUNT
+    OPEN EXTEND AUDIT-LOG
+    IF NOT WS-AUDIT-OK
+        CLOSE AUDIT-LOG
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    WRITE AUDIT-LOG-RECORD
+    CLOSE AUDIT-LOG.
