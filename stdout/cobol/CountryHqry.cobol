@@ -0,0 +1,101 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COUNTRY-HQRY.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+COPY HISTSEL.
+
+    SELECT HQRY-PARM ASSIGN TO "hqry.parm"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-STATUS.
+
+    SELECT HQRY-EXTRACT ASSIGN TO "country-hist-chg.ext"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+COPY HISTFD.
+
+FD  HQRY-PARM
+    RECORD CONTAINS 8 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  HQRY-PARM-RECORD            PIC X(8).
+
+FD  HQRY-EXTRACT
+    RECORD CONTAINS 80 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  HQRY-EXTRACT-LINE           PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-HIST-STATUS              PIC XX.
+    88  WS-HIST-OK                  VALUE '00'.
+    88  WS-HIST-EOF                 VALUE '10'.
+
+01  WS-PARM-STATUS              PIC XX.
+    88  WS-PARM-OK                  VALUE '00'.
+
+01  WS-SINCE-DATE                PIC X(8) VALUE LOW-VALUES.
+01  WS-MATCH-COUNT                PIC 9(9) VALUE ZERO.
+
+01  WS-EXTRACT-DETAIL.
+    05  XD-CODE                 PIC X(4).
+    05  XD-EFF-DATE             PIC X(9).
+    05  XD-CHANGE-TYPE          PIC X(8).
+    05  XD-NAME                 PIC X(40).
+    05  XD-POPULATION           PIC Z,ZZZ,ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+MAIN.
+    PERFORM READ-SINCE-DATE-PARM
+    PERFORM OPEN-FILES
+    IF WS-HIST-OK
+        PERFORM EXTRACT-CHANGES-UNTIL-EOF
+        DISPLAY 'COUNTRY-HQRY: CHANGES SINCE ' WS-SINCE-DATE ': ' WS-MATCH-COUNT
+        MOVE ZERO TO RETURN-CODE
+    ELSE
+        DISPLAY 'COUNTRY-HQRY: UNABLE TO OPEN COUNTRY-HIST - FILE STATUS '
+            WS-HIST-STATUS
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+READ-SINCE-DATE-PARM.
+    OPEN INPUT HQRY-PARM
+    IF WS-PARM-OK
+        READ HQRY-PARM INTO WS-SINCE-DATE
+        CLOSE HQRY-PARM
+    ELSE
+        DISPLAY 'COUNTRY-HQRY: NO hqry.parm FOUND - DEFAULTING TO ALL HISTORY'
+        MOVE LOW-VALUES TO WS-SINCE-DATE
+    END-IF.
+
+OPEN-FILES.
+    OPEN INPUT COUNTRY-HIST
+    OPEN OUTPUT HQRY-EXTRACT.
+
+EXTRACT-CHANGES-UNTIL-EOF.
+    PERFORM UNTIL WS-HIST-EOF
+        READ COUNTRY-HIST NEXT RECORD
+            AT END
+                SET WS-HIST-EOF TO TRUE
+            NOT AT END
+                IF CHIST-EFF-DATE >= WS-SINCE-DATE
+                    PERFORM WRITE-EXTRACT-LINE
+                END-IF
+        END-READ
+    END-PERFORM.
+
+WRITE-EXTRACT-LINE.
+    MOVE CHIST-CODE TO XD-CODE
+    MOVE CHIST-EFF-DATE TO XD-EFF-DATE
+    MOVE CHIST-CHANGE-TYPE TO XD-CHANGE-TYPE
+    MOVE CHIST-NAME TO XD-NAME
+    MOVE CHIST-POPULATION TO XD-POPULATION
+    MOVE WS-EXTRACT-DETAIL TO HQRY-EXTRACT-LINE
+    WRITE HQRY-EXTRACT-LINE
+    ADD 1 TO WS-MATCH-COUNT.
+
+CLOSE-FILES.
+    CLOSE COUNTRY-HIST
+    CLOSE HQRY-EXTRACT.
