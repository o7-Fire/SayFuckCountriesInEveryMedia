@@ -0,0 +1,150 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COUNTRY-EDIT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Ass ASSIGN TO "countries.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ASS-STATUS.
+
+    SELECT EXCEPTION-FILE ASSIGN TO "country-edit.exc"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+COPY AUDITSEL.
+
+DATA DIVISION.
+FILE SECTION.
+COPY ASSFD.
+
+FD  EXCEPTION-FILE
+    RECORD CONTAINS 80 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  EXC-LINE                    PIC X(80).
+
+COPY AUDITFD.
+
+WORKING-STORAGE SECTION.
+01  WS-ASS-STATUS               PIC XX.
+    88  WS-ASS-OK                   VALUE '00'.
+    88  WS-ASS-EOF                  VALUE '10'.
+
+01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+01  WS-EXCEPTION-COUNT          PIC 9(9) VALUE ZERO.
+
+01  WS-MAX-CODES                PIC 9(5) VALUE 9999.
+01  WS-CODE-COUNT               PIC 9(5) VALUE ZERO.
+01  WS-SEEN-CODES.
+    05  WS-SEEN-CODE OCCURS 9999 TIMES
+                      INDEXED BY WS-SEEN-IDX
+                      PIC X(3).
+01  WS-DUP-FOUND                PIC X VALUE 'N'.
+    88  WS-IS-DUPLICATE             VALUE 'Y'.
+
+01  WS-EXC-DETAIL.
+    05  EXC-TYPE                PIC X(12).
+    05  FILLER                  PIC X(1) VALUE SPACE.
+    05  EXC-RECORD-NUM          PIC ZZZ,ZZZ,ZZ9.
+    05  FILLER                  PIC X(1) VALUE SPACE.
+    05  EXC-CODE                PIC X(3).
+    05  FILLER                  PIC X(1) VALUE SPACE.
+    05  EXC-NAME                PIC X(40).
+
+01  WS-AUDIT-STATUS              PIC XX.
+    88  WS-AUDIT-OK                  VALUE '00'.
+01  WS-JOB-NAME                  PIC X(8) VALUE 'CNTREDIT'.
+01  WS-CURRENT-DATE              PIC X(8).
+01  WS-CURRENT-TIME              PIC X(8).
+
+PROCEDURE DIVISION.
+MAIN.
+    PERFORM OPEN-ASS
+    IF WS-ASS-OK
+        OPEN OUTPUT EXCEPTION-FILE
+        PERFORM VALIDATE-ASS-UNTIL-EOF
+        PERFORM CLOSE-FILES
+        DISPLAY 'COUNTRY-EDIT: RECORDS READ    : ' WS-RECORD-COUNT
+        DISPLAY 'COUNTRY-EDIT: EXCEPTIONS FOUND: ' WS-EXCEPTION-COUNT
+        IF WS-EXCEPTION-COUNT > 0
+            DISPLAY 'COUNTRY-EDIT: VALIDATION FAILED - FUCK WILL NOT RUN'
+            MOVE 8 TO RETURN-CODE
+        ELSE
+            MOVE ZERO TO RETURN-CODE
+        END-IF
+    ELSE
+        DISPLAY 'COUNTRY-EDIT: UNABLE TO OPEN Ass - FILE STATUS ' WS-ASS-STATUS
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    PERFORM WRITE-AUDIT-LOG
+    STOP RUN.
+
+OPEN-ASS.
+    OPEN INPUT Ass.
+
+VALIDATE-ASS-UNTIL-EOF.
+    PERFORM UNTIL WS-ASS-EOF
+        READ Ass
+            AT END
+                SET WS-ASS-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-RECORD-COUNT
+                PERFORM CHECK-MALFORMED-RECORD
+                PERFORM CHECK-DUPLICATE-CODE
+        END-READ
+    END-PERFORM.
+
+CHECK-MALFORMED-RECORD.
+    IF CTRY-CODE = SPACES OR CTRY-CODE(1:1) = SPACE
+            OR CTRY-CODE(2:1) = SPACE OR CTRY-CODE(3:1) = SPACE
+        MOVE 'MALFORMED' TO EXC-TYPE
+        MOVE WS-RECORD-COUNT TO EXC-RECORD-NUM
+        MOVE CTRY-CODE TO EXC-CODE
+        MOVE CTRY-NAME TO EXC-NAME
+        PERFORM WRITE-EXCEPTION
+    END-IF.
+
+CHECK-DUPLICATE-CODE.
+    MOVE 'N' TO WS-DUP-FOUND
+    IF CTRY-CODE NOT = SPACES
+        PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                UNTIL WS-SEEN-IDX > WS-CODE-COUNT
+            IF WS-SEEN-CODE(WS-SEEN-IDX) = CTRY-CODE
+                SET WS-IS-DUPLICATE TO TRUE
+            END-IF
+        END-PERFORM
+        IF WS-IS-DUPLICATE
+            MOVE 'DUPLICATE' TO EXC-TYPE
+            MOVE WS-RECORD-COUNT TO EXC-RECORD-NUM
+            MOVE CTRY-CODE TO EXC-CODE
+            MOVE CTRY-NAME TO EXC-NAME
+            PERFORM WRITE-EXCEPTION
+        ELSE
+            IF WS-CODE-COUNT < WS-MAX-CODES
+                ADD 1 TO WS-CODE-COUNT
+                MOVE CTRY-CODE TO WS-SEEN-CODE(WS-CODE-COUNT)
+            END-IF
+        END-IF
+    END-IF.
+
+WRITE-EXCEPTION.
+    MOVE WS-EXC-DETAIL TO EXC-LINE
+    WRITE EXC-LINE
+    ADD 1 TO WS-EXCEPTION-COUNT.
+
+CLOSE-FILES.
+    CLOSE Ass
+    CLOSE EXCEPTION-FILE.
+
+WRITE-AUDIT-LOG.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-JOB-NAME TO AUDIT-JOB-NAME
+    MOVE WS-CURRENT-DATE TO AUDIT-RUN-DATE
+    MOVE WS-CURRENT-TIME TO AUDIT-RUN-TIME
+    MOVE WS-RECORD-COUNT TO AUDIT-RECORD-COUNT
+    OPEN EXTEND AUDIT-LOG
+    IF NOT WS-AUDIT-OK
+        CLOSE AUDIT-LOG
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    WRITE AUDIT-LOG-RECORD
+    CLOSE AUDIT-LOG.
