@@ -0,0 +1,15 @@
+      *>-----------------------------------------------------------
+      *> COUNTRYH.cpy
+      *> Record layout for the indexed COUNTRY-HIST file (request
+      *> 004). Keyed by country code + effective date so each
+      *> change to a country gets its own dated history row.
+      *>-----------------------------------------------------------
+01  COUNTRY-HIST-RECORD.
+    05  CHIST-KEY.
+        10  CHIST-CODE              PIC X(3).
+        10  CHIST-EFF-DATE          PIC X(8).
+    05  CHIST-NAME                  PIC X(40).
+    05  CHIST-REGION-CODE           PIC X(3).
+    05  CHIST-POPULATION            PIC 9(10).
+    05  CHIST-LAST-UPDATED          PIC X(8).
+    05  CHIST-CHANGE-TYPE           PIC X(7).
