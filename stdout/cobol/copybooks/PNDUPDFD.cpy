@@ -0,0 +1,9 @@
+      *>-----------------------------------------------------------
+      *> PNDUPDFD.cpy
+      *> FD for the pending-update queue. Pair with SELECT PNDUPD in
+      *> FILE-CONTROL and COPY this into FILE SECTION.
+      *>-----------------------------------------------------------
+FD  PNDUPD
+    RECORD CONTAINS 87 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+COPY PENDUPD.
