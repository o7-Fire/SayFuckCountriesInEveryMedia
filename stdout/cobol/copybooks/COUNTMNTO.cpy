@@ -0,0 +1,54 @@
+      *>-----------------------------------------------------------
+      *> COUNTMNTO.cpy
+      *> Symbolic map generated from maps/COUNTMNT.bms for the
+      *> COUNTRY-MAINT transaction (request 006). Hand-maintained
+      *> here in place of a BMS assembly step; keep in sync with
+      *> the .bms source if fields change.
+      *>-----------------------------------------------------------
+01  COUNTMNTI.
+    05  FILLER                      PIC X(12).
+    05  ACTNL                       PIC S9(4) COMP.
+    05  ACTNF                       PIC X.
+    05  FILLER REDEFINES ACTNF      PIC X.
+    05  ACTNI                       PIC X(1).
+    05  CODEL                       PIC S9(4) COMP.
+    05  CODEF                       PIC X.
+    05  FILLER REDEFINES CODEF      PIC X.
+    05  CODEI                       PIC X(3).
+    05  NAMEL                       PIC S9(4) COMP.
+    05  NAMEF                       PIC X.
+    05  FILLER REDEFINES NAMEF      PIC X.
+    05  NAMEI                       PIC X(40).
+    05  REGNL                       PIC S9(4) COMP.
+    05  REGNF                       PIC X.
+    05  FILLER REDEFINES REGNF      PIC X.
+    05  REGNI                       PIC X(3).
+    05  POPNL                       PIC S9(4) COMP.
+    05  POPNF                       PIC X.
+    05  FILLER REDEFINES POPNF      PIC X.
+    05  POPNI                       PIC X(10).
+    05  LUPDL                       PIC S9(4) COMP.
+    05  LUPDF                       PIC X.
+    05  FILLER REDEFINES LUPDF      PIC X.
+    05  LUPDI                       PIC X(8).
+    05  MSGL                        PIC S9(4) COMP.
+    05  MSGF                        PIC X.
+    05  FILLER REDEFINES MSGF       PIC X.
+    05  MSGI                        PIC X(79).
+
+01  COUNTMNTO REDEFINES COUNTMNTI.
+    05  FILLER                      PIC X(12).
+    05  FILLER                      PIC X(3).
+    05  ACTNO                       PIC X(1).
+    05  FILLER                      PIC X(3).
+    05  CODEO                       PIC X(3).
+    05  FILLER                      PIC X(3).
+    05  NAMEO                       PIC X(40).
+    05  FILLER                      PIC X(3).
+    05  REGNO                       PIC X(3).
+    05  FILLER                      PIC X(3).
+    05  POPNO                       PIC X(10).
+    05  FILLER                      PIC X(3).
+    05  LUPDO                       PIC X(8).
+    05  FILLER                      PIC X(3).
+    05  MSGO                        PIC X(79).
