@@ -0,0 +1,20 @@
+      *>-----------------------------------------------------------
+      *> PENDUPD.cpy
+      *> Record layout for the pending-update file (request 006).
+      *> COUNTRY-MAINT writes one row per operator-submitted
+      *> add/change/delete; the next batch cycle applies these
+      *> against Ass.
+      *>-----------------------------------------------------------
+01  PENDING-UPDATE-RECORD.
+    05  PU-ACTION                   PIC X(1).
+        88  PU-ACTION-ADD               VALUE 'A'.
+        88  PU-ACTION-CHANGE            VALUE 'C'.
+        88  PU-ACTION-DELETE            VALUE 'D'.
+    05  PU-CODE                     PIC X(3).
+    05  PU-NAME                     PIC X(40).
+    05  PU-REGION-CODE              PIC X(3).
+    05  PU-POPULATION               PIC 9(10).
+    05  PU-LAST-UPDATED             PIC X(8).
+    05  PU-SUBMITTED-DATE           PIC X(8).
+    05  PU-SUBMITTED-TIME           PIC X(6).
+    05  PU-OPERATOR-ID              PIC X(8).
