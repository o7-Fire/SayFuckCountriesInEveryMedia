@@ -0,0 +1,9 @@
+      *>-----------------------------------------------------------
+      *> ASSFD.cpy
+      *> FD for Ass (countries.txt). Pair with SELECT Ass in
+      *> FILE-CONTROL and COPY this into FILE SECTION.
+      *>-----------------------------------------------------------
+FD  Ass
+    RECORD CONTAINS 64 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+COPY COUNTRY.
