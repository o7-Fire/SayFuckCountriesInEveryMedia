@@ -0,0 +1,10 @@
+      *>-----------------------------------------------------------
+      *> HISTSEL.cpy
+      *> SELECT clause for the indexed COUNTRY-HIST file. Shared by
+      *> COUNTRY-HIST (writer) and COUNTRY-HQRY (reader/extract).
+      *>-----------------------------------------------------------
+    SELECT COUNTRY-HIST ASSIGN TO "country-hist.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CHIST-KEY
+        FILE STATUS IS WS-HIST-STATUS.
