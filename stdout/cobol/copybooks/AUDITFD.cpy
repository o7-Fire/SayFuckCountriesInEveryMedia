@@ -0,0 +1,18 @@
+      *>-----------------------------------------------------------
+      *> AUDITFD.cpy
+      *> FD + record for the shared AUDIT-LOG file (request 009).
+      *> One line is appended per run by every program that opens
+      *> Ass, recording job name, run date/time, and records read.
+      *>-----------------------------------------------------------
+FD  AUDIT-LOG
+    RECORD CONTAINS 40 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  AUDIT-LOG-RECORD.
+    05  AUDIT-JOB-NAME          PIC X(8).
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  AUDIT-RUN-DATE          PIC X(8).
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  AUDIT-RUN-TIME          PIC X(8).
+    05  FILLER                  PIC X(1)  VALUE SPACE.
+    05  AUDIT-RECORD-COUNT      PIC 9(9).
+    05  FILLER                  PIC X(4)  VALUE SPACES.
