@@ -0,0 +1,12 @@
+      *>-----------------------------------------------------------
+      *> COUNTRY.cpy
+      *> Record layout for Ass (countries.txt), a LINE SEQUENTIAL
+      *> flat file of fixed-width country rows. Shared by FUCK and
+      *> every COUNTRY-* program that opens Ass.
+      *>-----------------------------------------------------------
+01  COUNTRY-RECORD.
+    05  CTRY-CODE               PIC X(3).
+    05  CTRY-NAME               PIC X(40).
+    05  CTRY-REGION-CODE        PIC X(3).
+    05  CTRY-POPULATION         PIC 9(10).
+    05  CTRY-LAST-UPDATED       PIC X(8).
