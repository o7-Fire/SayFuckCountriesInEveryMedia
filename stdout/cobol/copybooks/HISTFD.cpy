@@ -0,0 +1,7 @@
+      *>-----------------------------------------------------------
+      *> HISTFD.cpy
+      *> FD for the indexed COUNTRY-HIST file. Pair with HISTSEL.
+      *>-----------------------------------------------------------
+FD  COUNTRY-HIST
+    LABEL RECORDS ARE STANDARD.
+COPY COUNTRYH.
