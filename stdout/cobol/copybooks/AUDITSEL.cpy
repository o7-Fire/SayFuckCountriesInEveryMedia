@@ -0,0 +1,8 @@
+      *>-----------------------------------------------------------
+      *> AUDITSEL.cpy
+      *> SELECT clause for the shared AUDIT-LOG file. Every program
+      *> that opens Ass appends one line to this file on EOF/close.
+      *>-----------------------------------------------------------
+    SELECT AUDIT-LOG ASSIGN TO "audit.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
