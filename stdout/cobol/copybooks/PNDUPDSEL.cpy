@@ -0,0 +1,10 @@
+      *>-----------------------------------------------------------
+      *> PNDUPDSEL.cpy
+      *> SELECT clause for the pending-update queue (request 006).
+      *> COUNTRY-MAINT appends rows to this file via CICS FILE
+      *> resource PNDUPD; COUNTRY-APPLY is the batch-side consumer
+      *> that reads it sequentially and drains it once applied.
+      *>-----------------------------------------------------------
+    SELECT PNDUPD ASSIGN TO "country-pndupd.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PNDUPD-STATUS.
