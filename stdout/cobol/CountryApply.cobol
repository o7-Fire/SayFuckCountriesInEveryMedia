@@ -0,0 +1,246 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COUNTRY-APPLY.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Ass ASSIGN TO "countries.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ASS-STATUS.
+
+    SELECT NEW-ASS ASSIGN TO "countries.txt.applied"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-NEW-ASS-STATUS.
+
+COPY PNDUPDSEL.
+
+COPY AUDITSEL.
+
+DATA DIVISION.
+FILE SECTION.
+COPY ASSFD.
+
+FD  NEW-ASS
+    RECORD CONTAINS 64 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+COPY COUNTRY
+    REPLACING ==COUNTRY-RECORD==      BY ==NEW-ASS-RECORD==
+              ==CTRY-CODE==           BY ==NEWA-CODE==
+              ==CTRY-NAME==           BY ==NEWA-NAME==
+              ==CTRY-REGION-CODE==    BY ==NEWA-REGION-CODE==
+              ==CTRY-POPULATION==     BY ==NEWA-POPULATION==
+              ==CTRY-LAST-UPDATED==   BY ==NEWA-LAST-UPDATED==.
+
+COPY PNDUPDFD.
+
+COPY AUDITFD.
+
+WORKING-STORAGE SECTION.
+01  WS-ASS-STATUS               PIC XX.
+    88  WS-ASS-OK                   VALUE '00'.
+    88  WS-ASS-EOF                  VALUE '10'.
+
+01  WS-NEW-ASS-STATUS           PIC XX.
+    88  WS-NEW-ASS-OK               VALUE '00'.
+
+01  WS-PNDUPD-STATUS            PIC XX.
+    88  WS-PNDUPD-OK                VALUE '00'.
+    88  WS-PNDUPD-EOF               VALUE '10'.
+    88  WS-PNDUPD-NOT-FOUND         VALUE '35'.
+
+01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+01  WS-ADDED-COUNT               PIC 9(9) VALUE ZERO.
+01  WS-CHANGED-COUNT             PIC 9(9) VALUE ZERO.
+01  WS-DELETED-COUNT             PIC 9(9) VALUE ZERO.
+01  WS-SKIPPED-COUNT              PIC 9(9) VALUE ZERO.
+
+01  WS-MAX-PENDING               PIC 9(5) VALUE 9999.
+01  WS-PENDING-COUNT             PIC 9(5) VALUE ZERO.
+01  WS-PENDING-TABLE.
+    05  WS-PENDING-ENTRY OCCURS 9999 TIMES
+                         INDEXED BY WS-P-IDX.
+        10  PT-CODE              PIC X(3).
+        10  PT-ACTION            PIC X(1).
+        10  PT-NAME              PIC X(40).
+        10  PT-REGION-CODE       PIC X(3).
+        10  PT-POPULATION        PIC 9(10).
+        10  PT-LAST-UPDATED      PIC X(8).
+        10  PT-APPLIED           PIC X(1).
+            88  PT-IS-APPLIED        VALUE 'Y'.
+
+01  WS-MATCH-IDX                 PIC 9(5) VALUE ZERO.
+
+01  WS-AUDIT-STATUS              PIC XX.
+    88  WS-AUDIT-OK                  VALUE '00'.
+01  WS-JOB-NAME                  PIC X(8) VALUE 'CNTRAPLY'.
+01  WS-CURRENT-DATE              PIC X(8).
+01  WS-CURRENT-TIME              PIC X(8).
+
+PROCEDURE DIVISION.
+MAIN.
+    PERFORM OPEN-ASS
+    IF WS-ASS-OK
+        PERFORM LOAD-PENDING-TABLE
+        PERFORM APPLY-TO-ASS-UNTIL-EOF
+        PERFORM WRITE-UNMATCHED-ADDS
+        CLOSE Ass
+        CLOSE NEW-ASS
+        DISPLAY 'COUNTRY-APPLY: RECORDS READ   : ' WS-RECORD-COUNT
+        DISPLAY 'COUNTRY-APPLY: ADDED          : ' WS-ADDED-COUNT
+        DISPLAY 'COUNTRY-APPLY: CHANGED        : ' WS-CHANGED-COUNT
+        DISPLAY 'COUNTRY-APPLY: DELETED        : ' WS-DELETED-COUNT
+        DISPLAY 'COUNTRY-APPLY: SKIPPED        : ' WS-SKIPPED-COUNT
+        PERFORM DRAIN-PENDING-QUEUE
+        MOVE ZERO TO RETURN-CODE
+    ELSE
+        DISPLAY 'COUNTRY-APPLY: UNABLE TO OPEN Ass - FILE STATUS ' WS-ASS-STATUS
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    PERFORM WRITE-AUDIT-LOG
+    STOP RUN.
+
+OPEN-ASS.
+    OPEN INPUT Ass
+    IF WS-ASS-OK
+        OPEN OUTPUT NEW-ASS
+        OPEN INPUT PNDUPD
+        IF NOT WS-PNDUPD-OK AND NOT WS-PNDUPD-NOT-FOUND
+            DISPLAY 'COUNTRY-APPLY: WARNING - PNDUPD FILE STATUS ' WS-PNDUPD-STATUS
+        END-IF
+    END-IF.
+
+LOAD-PENDING-TABLE.
+    IF WS-PNDUPD-OK
+        PERFORM UNTIL WS-PNDUPD-EOF
+            READ PNDUPD
+                AT END
+                    SET WS-PNDUPD-EOF TO TRUE
+                NOT AT END
+                    PERFORM STORE-PENDING-ENTRY
+            END-READ
+        END-PERFORM
+        CLOSE PNDUPD
+    END-IF.
+
+STORE-PENDING-ENTRY.
+    PERFORM FIND-PENDING-BY-CODE
+    IF WS-MATCH-IDX = ZERO
+        IF WS-PENDING-COUNT < WS-MAX-PENDING
+            ADD 1 TO WS-PENDING-COUNT
+            MOVE WS-PENDING-COUNT TO WS-MATCH-IDX
+        END-IF
+    END-IF
+    IF WS-MATCH-IDX NOT = ZERO
+        MOVE PU-CODE          TO PT-CODE(WS-MATCH-IDX)
+        MOVE PU-ACTION        TO PT-ACTION(WS-MATCH-IDX)
+        MOVE PU-NAME          TO PT-NAME(WS-MATCH-IDX)
+        MOVE PU-REGION-CODE   TO PT-REGION-CODE(WS-MATCH-IDX)
+        MOVE PU-POPULATION    TO PT-POPULATION(WS-MATCH-IDX)
+        MOVE PU-LAST-UPDATED  TO PT-LAST-UPDATED(WS-MATCH-IDX)
+        MOVE 'N'              TO PT-APPLIED(WS-MATCH-IDX)
+    END-IF.
+
+FIND-PENDING-BY-CODE.
+    MOVE ZERO TO WS-MATCH-IDX
+    PERFORM VARYING WS-P-IDX FROM 1 BY 1
+            UNTIL WS-P-IDX > WS-PENDING-COUNT
+        IF PT-CODE(WS-P-IDX) = PU-CODE
+            MOVE WS-P-IDX TO WS-MATCH-IDX
+        END-IF
+    END-PERFORM.
+
+APPLY-TO-ASS-UNTIL-EOF.
+    PERFORM UNTIL WS-ASS-EOF
+        READ Ass
+            AT END
+                SET WS-ASS-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-RECORD-COUNT
+                PERFORM APPLY-ONE-RECORD
+        END-READ
+    END-PERFORM.
+
+APPLY-ONE-RECORD.
+    PERFORM FIND-PENDING-FOR-ASS-RECORD
+    EVALUATE TRUE
+        WHEN WS-MATCH-IDX = ZERO
+            PERFORM WRITE-UNCHANGED-RECORD
+        WHEN PT-ACTION(WS-MATCH-IDX) = 'D'
+            SET PT-IS-APPLIED(WS-MATCH-IDX) TO TRUE
+            ADD 1 TO WS-DELETED-COUNT
+        WHEN PT-ACTION(WS-MATCH-IDX) = 'C'
+            MOVE PT-NAME(WS-MATCH-IDX)         TO CTRY-NAME
+            MOVE PT-REGION-CODE(WS-MATCH-IDX)  TO CTRY-REGION-CODE
+            MOVE PT-POPULATION(WS-MATCH-IDX)   TO CTRY-POPULATION
+            MOVE PT-LAST-UPDATED(WS-MATCH-IDX) TO CTRY-LAST-UPDATED
+            PERFORM WRITE-UNCHANGED-RECORD
+            SET PT-IS-APPLIED(WS-MATCH-IDX) TO TRUE
+            ADD 1 TO WS-CHANGED-COUNT
+        WHEN OTHER
+            *> Pending action is 'A' for a code that already exists
+            *> in Ass - the add was already satisfied, leave the
+            *> existing row alone.
+            PERFORM WRITE-UNCHANGED-RECORD
+            SET PT-IS-APPLIED(WS-MATCH-IDX) TO TRUE
+            ADD 1 TO WS-SKIPPED-COUNT
+    END-EVALUATE.
+
+FIND-PENDING-FOR-ASS-RECORD.
+    MOVE ZERO TO WS-MATCH-IDX
+    PERFORM VARYING WS-P-IDX FROM 1 BY 1
+            UNTIL WS-P-IDX > WS-PENDING-COUNT
+        IF PT-CODE(WS-P-IDX) = CTRY-CODE
+            MOVE WS-P-IDX TO WS-MATCH-IDX
+        END-IF
+    END-PERFORM.
+
+WRITE-UNCHANGED-RECORD.
+    MOVE CTRY-CODE          TO NEWA-CODE
+    MOVE CTRY-NAME          TO NEWA-NAME
+    MOVE CTRY-REGION-CODE   TO NEWA-REGION-CODE
+    MOVE CTRY-POPULATION    TO NEWA-POPULATION
+    MOVE CTRY-LAST-UPDATED  TO NEWA-LAST-UPDATED
+    WRITE NEW-ASS-RECORD.
+
+WRITE-UNMATCHED-ADDS.
+    PERFORM VARYING WS-P-IDX FROM 1 BY 1
+            UNTIL WS-P-IDX > WS-PENDING-COUNT
+        IF NOT PT-IS-APPLIED(WS-P-IDX)
+            IF PT-ACTION(WS-P-IDX) = 'A'
+                MOVE PT-CODE(WS-P-IDX)         TO NEWA-CODE
+                MOVE PT-NAME(WS-P-IDX)         TO NEWA-NAME
+                MOVE PT-REGION-CODE(WS-P-IDX)  TO NEWA-REGION-CODE
+                MOVE PT-POPULATION(WS-P-IDX)   TO NEWA-POPULATION
+                MOVE PT-LAST-UPDATED(WS-P-IDX) TO NEWA-LAST-UPDATED
+                WRITE NEW-ASS-RECORD
+                ADD 1 TO WS-ADDED-COUNT
+            ELSE
+                DISPLAY 'COUNTRY-APPLY: COUNTRY NOT FOUND FOR '
+                    PT-ACTION(WS-P-IDX) ' - CODE ' PT-CODE(WS-P-IDX)
+                ADD 1 TO WS-SKIPPED-COUNT
+            END-IF
+        END-IF
+    END-PERFORM.
+
+DRAIN-PENDING-QUEUE.
+    *> All pending rows have now been applied (or reported as
+    *> not-found) - truncate the queue so they are not re-applied
+    *> on the next batch cycle.
+    IF WS-PNDUPD-OK
+        OPEN OUTPUT PNDUPD
+        CLOSE PNDUPD
+    END-IF.
+
+WRITE-AUDIT-LOG.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-JOB-NAME TO AUDIT-JOB-NAME
+    MOVE WS-CURRENT-DATE TO AUDIT-RUN-DATE
+    MOVE WS-CURRENT-TIME TO AUDIT-RUN-TIME
+    MOVE WS-RECORD-COUNT TO AUDIT-RECORD-COUNT
+    OPEN EXTEND AUDIT-LOG
+    IF NOT WS-AUDIT-OK
+        CLOSE AUDIT-LOG
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    WRITE AUDIT-LOG-RECORD
+    CLOSE AUDIT-LOG.
