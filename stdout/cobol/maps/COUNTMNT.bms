@@ -0,0 +1,50 @@
+*>---------------------------------------------------------------*
+*> COUNTMNT.bms                                                  *
+*> BMS mapset for the COUNTRY-MAINT online maintenance screen    *
+*> (request 006). Assemble with DFHMSD/DFHMDI/DFHMDF macros to   *
+*> produce the COUNTMNT load module and the COUNTMNTO symbolic   *
+*> map copybook consumed by COUNTRY-MAINT.                       *
+*>---------------------------------------------------------------*
+COUNTMNT DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+COUNTMNT DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                             X
+               LENGTH=32,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='COUNTRY-MAINT - COUNTRY MAINTENANCE'
+*
+         DFHMDF POS=(3,1),LENGTH=6,ATTRB=(PROT),INITIAL='ACTION'
+ACTN     DFHMDF POS=(3,8),LENGTH=1,ATTRB=(UNPROT,IC),                  X
+               PICIN='X',PICOUT='X'
+         DFHMDF POS=(3,11),LENGTH=30,ATTRB=(PROT),                     X
+               INITIAL='(L=LOOKUP A=ADD C=CHANGE D=DELETE)'
+*
+         DFHMDF POS=(5,1),LENGTH=6,ATTRB=(PROT),INITIAL='CODE  '
+CODE     DFHMDF POS=(5,8),LENGTH=3,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(7,1),LENGTH=6,ATTRB=(PROT),INITIAL='NAME  '
+NAME     DFHMDF POS=(7,8),LENGTH=40,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(9,1),LENGTH=6,ATTRB=(PROT),INITIAL='REGION'
+REGN     DFHMDF POS=(9,8),LENGTH=3,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(11,1),LENGTH=10,ATTRB=(PROT),INITIAL='POPULATION'
+POPN     DFHMDF POS=(11,12),LENGTH=10,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(13,1),LENGTH=12,ATTRB=(PROT),INITIAL='LAST UPDATED'
+LUPD     DFHMDF POS=(13,14),LENGTH=8,ATTRB=(UNPROT)
+*
+MSG      DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),                     X
+               INITIAL='PF3=EXIT  ENTER=SUBMIT'
+*
+         DFHMSD TYPE=FINAL
