@@ -0,0 +1,176 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COUNTRY-RPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Ass ASSIGN TO "countries.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ASS-STATUS.
+
+    SELECT COUNTRY-LISTING ASSIGN TO "country-listing.rpt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+COPY AUDITSEL.
+
+DATA DIVISION.
+FILE SECTION.
+COPY ASSFD.
+
+FD  COUNTRY-LISTING
+    RECORD CONTAINS 132 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  RPT-LINE                    PIC X(132).
+
+COPY AUDITFD.
+
+WORKING-STORAGE SECTION.
+01  WS-ASS-STATUS               PIC XX.
+    88  WS-ASS-OK                   VALUE '00'.
+    88  WS-ASS-EOF                  VALUE '10'.
+
+01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+01  WS-LINES-ON-PAGE            PIC 9(4) VALUE ZERO.
+01  WS-PAGE-NUMBER              PIC 9(4) VALUE ZERO.
+01  WS-LINES-PER-PAGE           PIC 9(4) VALUE 60.
+
+01  WS-CURRENT-DATE.
+    05  WS-CURRENT-YYYY         PIC 9(4).
+    05  WS-CURRENT-MM           PIC 9(2).
+    05  WS-CURRENT-DD           PIC 9(2).
+01  WS-CURRENT-TIME.
+    05  WS-CURRENT-HH           PIC 9(2).
+    05  WS-CURRENT-MN           PIC 9(2).
+    05  WS-CURRENT-SS           PIC 9(2).
+    05  FILLER                  PIC 9(4).
+
+01  WS-REPORT-DATE              PIC X(10).
+01  WS-REPORT-TIME              PIC X(8).
+01  WS-AUDIT-TIME                PIC X(8).
+
+01  WS-HEADING-1.
+    05  FILLER                  PIC X(23) VALUE 'COUNTRY LISTING REPORT'.
+    05  FILLER                  PIC X(7)  VALUE SPACES.
+    05  FILLER                  PIC X(5)  VALUE 'PAGE:'.
+    05  H1-PAGE-NUMBER          PIC ZZZ9.
+
+01  WS-HEADING-2.
+    05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+    05  H2-REPORT-DATE          PIC X(10).
+    05  FILLER                  PIC X(5)  VALUE SPACES.
+    05  FILLER                  PIC X(10) VALUE 'RUN TIME: '.
+    05  H2-REPORT-TIME          PIC X(8).
+
+01  WS-HEADING-3.
+    05  FILLER                  PIC X(6)  VALUE 'CODE'.
+    05  FILLER                  PIC X(42) VALUE 'COUNTRY NAME'.
+    05  FILLER                  PIC X(8)  VALUE 'REGION'.
+    05  FILLER                  PIC X(15) VALUE 'POPULATION'.
+
+01  WS-DETAIL-LINE.
+    05  DL-CODE                 PIC X(6).
+    05  DL-NAME                 PIC X(42).
+    05  DL-REGION               PIC X(8).
+    05  DL-POPULATION           PIC ZZZ,ZZZ,ZZZ,ZZ9.
+
+01  WS-FOOTER-LINE.
+    05  FILLER                  PIC X(20) VALUE 'TOTAL COUNTRY COUNT:'.
+    05  FTR-COUNT               PIC ZZZ,ZZZ,ZZ9.
+
+01  WS-AUDIT-STATUS              PIC XX.
+    88  WS-AUDIT-OK                  VALUE '00'.
+01  WS-JOB-NAME                  PIC X(8) VALUE 'CNTRYRPT'.
+
+PROCEDURE DIVISION.
+MAIN.
+    PERFORM OPEN-ASS
+    IF WS-ASS-OK
+        OPEN OUTPUT COUNTRY-LISTING
+        PERFORM WRITE-PAGE-HEADING
+        PERFORM READ-ASS-UNTIL-EOF
+        PERFORM WRITE-REPORT-FOOTER
+        MOVE ZERO TO RETURN-CODE
+    ELSE
+        DISPLAY 'COUNTRY-RPT: UNABLE TO OPEN Ass - FILE STATUS ' WS-ASS-STATUS
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    PERFORM WRITE-AUDIT-LOG
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-ASS.
+    OPEN INPUT Ass
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    STRING WS-CURRENT-YYYY '-' WS-CURRENT-MM '-' WS-CURRENT-DD
+        DELIMITED BY SIZE INTO WS-REPORT-DATE
+    STRING WS-CURRENT-HH ':' WS-CURRENT-MN ':' WS-CURRENT-SS
+        DELIMITED BY SIZE INTO WS-REPORT-TIME.
+
+READ-ASS-UNTIL-EOF.
+    PERFORM UNTIL WS-ASS-EOF
+        READ Ass
+            AT END
+                SET WS-ASS-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-RECORD-COUNT
+                IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+                    PERFORM WRITE-PAGE-HEADING
+                END-IF
+                PERFORM WRITE-DETAIL-LINE
+        END-READ
+    END-PERFORM.
+
+WRITE-PAGE-HEADING.
+    ADD 1 TO WS-PAGE-NUMBER
+    MOVE ZERO TO WS-LINES-ON-PAGE
+    MOVE WS-PAGE-NUMBER TO H1-PAGE-NUMBER
+    MOVE WS-REPORT-DATE TO H2-REPORT-DATE
+    MOVE WS-REPORT-TIME TO H2-REPORT-TIME
+    IF WS-PAGE-NUMBER > 1
+        MOVE SPACES TO RPT-LINE
+        WRITE RPT-LINE
+    END-IF
+    MOVE WS-HEADING-1 TO RPT-LINE
+    WRITE RPT-LINE
+    MOVE WS-HEADING-2 TO RPT-LINE
+    WRITE RPT-LINE
+    MOVE SPACES TO RPT-LINE
+    WRITE RPT-LINE
+    MOVE WS-HEADING-3 TO RPT-LINE
+    WRITE RPT-LINE.
+
+WRITE-DETAIL-LINE.
+    MOVE CTRY-CODE TO DL-CODE
+    MOVE CTRY-NAME TO DL-NAME
+    MOVE CTRY-REGION-CODE TO DL-REGION
+    MOVE CTRY-POPULATION TO DL-POPULATION
+    MOVE WS-DETAIL-LINE TO RPT-LINE
+    WRITE RPT-LINE
+    ADD 1 TO WS-LINES-ON-PAGE.
+
+WRITE-REPORT-FOOTER.
+    MOVE SPACES TO RPT-LINE
+    WRITE RPT-LINE
+    MOVE WS-RECORD-COUNT TO FTR-COUNT
+    MOVE WS-FOOTER-LINE TO RPT-LINE
+    WRITE RPT-LINE.
+
+CLOSE-FILES.
+    IF WS-ASS-OK
+        CLOSE Ass
+        CLOSE COUNTRY-LISTING
+    END-IF.
+
+WRITE-AUDIT-LOG.
+    ACCEPT WS-AUDIT-TIME FROM TIME
+    MOVE WS-JOB-NAME TO AUDIT-JOB-NAME
+    MOVE WS-CURRENT-DATE TO AUDIT-RUN-DATE
+    MOVE WS-AUDIT-TIME TO AUDIT-RUN-TIME
+    MOVE WS-RECORD-COUNT TO AUDIT-RECORD-COUNT
+    OPEN EXTEND AUDIT-LOG
+    IF NOT WS-AUDIT-OK
+        CLOSE AUDIT-LOG
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    WRITE AUDIT-LOG-RECORD
+    CLOSE AUDIT-LOG.
