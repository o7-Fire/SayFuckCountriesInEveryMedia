@@ -0,0 +1,187 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COUNTRY-MAINT.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY DFHAID.
+COPY DFHBMSCA.
+COPY COUNTMNTO.
+COPY PENDUPD.
+
+01  WS-RESP                        PIC S9(8) COMP.
+01  WS-MAP-NAME                    PIC X(8)  VALUE 'COUNTMNT'.
+01  WS-MAPSET-NAME                 PIC X(8)  VALUE 'COUNTMNT'.
+
+COPY COUNTRY
+    REPLACING ==COUNTRY-RECORD==      BY ==WS-COUNTRY-RECORD==
+              ==CTRY-CODE==           BY ==WS-C-CODE==
+              ==CTRY-NAME==           BY ==WS-C-NAME==
+              ==CTRY-REGION-CODE==    BY ==WS-C-REGION-CODE==
+              ==CTRY-POPULATION==     BY ==WS-C-POPULATION==
+              ==CTRY-LAST-UPDATED==   BY ==WS-C-LAST-UPDATED==.
+
+01  WS-COMMAREA.
+    05  WS-CA-STATE                PIC X(1).
+        88  WS-CA-FIRST-TIME           VALUE SPACE.
+        88  WS-CA-AWAITING-SUBMIT      VALUE 'S'.
+    05  WS-CA-LOOKED-UP-CODE       PIC X(3).
+
+01  WS-ABSTIME                     PIC S9(15) COMP-3.
+
+LINKAGE SECTION.
+01  DFHCOMMAREA                    PIC X(4).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    IF EIBCALEN = 0
+        PERFORM SEND-INITIAL-MAP
+    ELSE
+        MOVE DFHCOMMAREA TO WS-COMMAREA
+        EVALUATE EIBAID
+            WHEN DFHPF3
+                PERFORM SEND-GOODBYE
+            WHEN DFHENTER
+                PERFORM RECEIVE-AND-PROCESS-MAP
+            WHEN OTHER
+                PERFORM SEND-INITIAL-MAP
+        END-EVALUATE
+    END-IF
+    EXEC CICS RETURN
+        TRANSID('CMNT')
+        COMMAREA(WS-COMMAREA)
+        LENGTH(LENGTH OF WS-COMMAREA)
+    END-EXEC.
+
+SEND-INITIAL-MAP.
+    MOVE SPACES TO COUNTMNTO
+    MOVE SPACE TO WS-CA-STATE
+    MOVE SPACES TO WS-CA-LOOKED-UP-CODE
+    EXEC CICS SEND MAP(WS-MAP-NAME)
+        MAPSET(WS-MAPSET-NAME)
+        FROM(COUNTMNTO)
+        ERASE
+        FREEKB
+    END-EXEC.
+
+RECEIVE-AND-PROCESS-MAP.
+    EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+        MAPSET(WS-MAPSET-NAME)
+        INTO(COUNTMNTI)
+        RESP(WS-RESP)
+    END-EXEC
+    IF WS-RESP NOT = DFHRESP(NORMAL)
+        MOVE 'INPUT ERROR - PLEASE RE-ENTER' TO MSGO
+        EXEC CICS SEND MAP(WS-MAP-NAME)
+            MAPSET(WS-MAPSET-NAME)
+            FROM(COUNTMNTO)
+            DATAONLY
+            CURSOR
+        END-EXEC
+    ELSE
+        EVALUATE ACTNI
+            WHEN 'L'
+                PERFORM LOOKUP-COUNTRY
+            WHEN 'A'
+                PERFORM SUBMIT-PENDING-UPDATE
+            WHEN 'C'
+                PERFORM SUBMIT-PENDING-UPDATE
+            WHEN 'D'
+                PERFORM SUBMIT-PENDING-UPDATE
+            WHEN OTHER
+                MOVE 'ACTION MUST BE L, A, C OR D' TO MSGO
+                EXEC CICS SEND MAP(WS-MAP-NAME)
+                    MAPSET(WS-MAPSET-NAME)
+                    FROM(COUNTMNTO)
+                    DATAONLY
+                    CURSOR
+                END-EXEC
+        END-EVALUATE
+    END-IF.
+
+LOOKUP-COUNTRY.
+    MOVE CODEI TO WS-C-CODE
+    EXEC CICS READ FILE('COUNTRY')
+        INTO(WS-COUNTRY-RECORD)
+        RIDFLD(WS-C-CODE)
+        RESP(WS-RESP)
+    END-EXEC
+    IF WS-RESP = DFHRESP(NORMAL)
+        MOVE WS-C-CODE TO CODEO
+        MOVE WS-C-NAME TO NAMEO
+        MOVE WS-C-REGION-CODE TO REGNO
+        MOVE WS-C-POPULATION TO POPNO
+        MOVE WS-C-LAST-UPDATED TO LUPDO
+        MOVE 'COUNTRY FOUND - CHANGE ACTION TO A/C/D TO UPDATE'
+            TO MSGO
+        SET WS-CA-AWAITING-SUBMIT TO TRUE
+        MOVE WS-C-CODE TO WS-CA-LOOKED-UP-CODE
+    ELSE
+        MOVE SPACES TO NAMEO REGNO LUPDO
+        MOVE ZERO TO POPNO
+        MOVE 'COUNTRY NOT FOUND - USE ACTION A TO ADD' TO MSGO
+        SET WS-CA-FIRST-TIME TO TRUE
+        MOVE SPACES TO WS-CA-LOOKED-UP-CODE
+    END-IF
+    EXEC CICS SEND MAP(WS-MAP-NAME)
+        MAPSET(WS-MAPSET-NAME)
+        FROM(COUNTMNTO)
+        DATAONLY
+        CURSOR
+    END-EXEC.
+
+SUBMIT-PENDING-UPDATE.
+    EVALUATE TRUE
+        WHEN CODEI = SPACES
+            MOVE 'COUNTRY CODE IS REQUIRED' TO MSGO
+        WHEN (ACTNI = 'C' OR ACTNI = 'D')
+                AND (WS-CA-FIRST-TIME
+                     OR WS-CA-LOOKED-UP-CODE NOT = CODEI)
+            MOVE 'LOOK UP THE COUNTRY (ACTION L) BEFORE CHANGE/DELETE'
+                TO MSGO
+        WHEN POPNI NOT NUMERIC
+            MOVE 'POPULATION MUST BE NUMERIC' TO MSGO
+        WHEN OTHER
+            MOVE ACTNI TO PU-ACTION
+            MOVE CODEI TO PU-CODE
+            MOVE NAMEI TO PU-NAME
+            MOVE REGNI TO PU-REGION-CODE
+            MOVE POPNI TO WS-C-POPULATION
+            MOVE WS-C-POPULATION TO PU-POPULATION
+            MOVE LUPDI TO PU-LAST-UPDATED
+            EXEC CICS ASSIGN
+                USERID(PU-OPERATOR-ID)
+            END-EXEC
+            EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+            END-EXEC
+            EXEC CICS FORMATTEDTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(PU-SUBMITTED-DATE)
+                TIME(PU-SUBMITTED-TIME)
+            END-EXEC
+            EXEC CICS WRITE FILE('PNDUPD')
+                FROM(PENDING-UPDATE-RECORD)
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP = DFHRESP(NORMAL)
+                MOVE 'UPDATE QUEUED FOR NEXT BATCH CYCLE' TO MSGO
+            ELSE
+                MOVE 'UNABLE TO QUEUE UPDATE - NOTIFY SUPPORT' TO MSGO
+            END-IF
+    END-EVALUATE
+    EXEC CICS SEND MAP(WS-MAP-NAME)
+        MAPSET(WS-MAPSET-NAME)
+        FROM(COUNTMNTO)
+        DATAONLY
+        CURSOR
+    END-EXEC.
+
+SEND-GOODBYE.
+    EXEC CICS SEND TEXT
+        FROM('COUNTRY-MAINT SESSION ENDED')
+        LENGTH(28)
+        ERASE
+        FREEKB
+    END-EXEC
+    EXEC CICS RETURN
+    END-EXEC.
